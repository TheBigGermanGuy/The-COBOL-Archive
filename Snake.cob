@@ -1,69 +1,776 @@
+      *>*****************************************************************
+      *> SNAKE-GAME
+      *> Batch-runnable simulation of the classic snake game, used for
+      *> compiler/runtime regression sweeps and as a training example.
+      *>*****************************************************************
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SNAKE-GAME.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HIGH-SCORE-FILE ASSIGN TO "HGHSCORE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HS-FILE-STATUS.
+    SELECT DIRECTION-QUEUE-FILE ASSIGN TO "DIRQUEUE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DQ-FILE-STATUS.
+    SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RST-FILE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUD-FILE-STATUS.
+    SELECT GAME-PARAMETERS-FILE ASSIGN TO "GAMEPARM.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+    SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMMARY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUM-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  HIGH-SCORE-FILE.
+01  HIGH-SCORE-RECORD.
+    05 HS-PLAYER-ID          PIC X(8).
+    05 HS-DATE               PIC 9(8).
+    05 HS-TIME               PIC 9(8).
+    05 HS-SCORE              PIC 9(4).
+FD  DIRECTION-QUEUE-FILE.
+01  DIRECTION-QUEUE-RECORD.
+    05 DQ-DIRECTION-P1       PIC X.
+    05 DQ-DIRECTION-P2       PIC X.
+FD  RESTART-FILE.
+01  RESTART-RECORD.
+    05 RST-SNAKE-LENGTH      PIC 9(2).
+    05 RST-FOOD-X            PIC 9(2).
+    05 RST-FOOD-Y            PIC 9(2).
+    05 RST-FOOD-KIND         PIC X.
+    05 RST-FOOD-EXPIRY       PIC 9(4).
+    05 RST-DIRECTION         PIC X.
+    05 RST-TWO-PLAYER-MODE   PIC X.
+    05 RST-SNAKE-2-LENGTH    PIC 9(2).
+    05 RST-DIRECTION-2       PIC X.
+    05 RST-LOOP-COUNT        PIC 9(6).
+    05 RST-TOTAL-FOOD-EATEN  PIC 9(4).
+    05 RST-TOTAL-FOOD-EATEN-2 PIC 9(4).
+    05 RST-BODY OCCURS 50 TIMES.
+       10 RST-BODY-X         PIC 9(2).
+       10 RST-BODY-Y         PIC 9(2).
+    05 RST-BODY-2 OCCURS 50 TIMES.
+       10 RST-BODY-2-X       PIC 9(2).
+       10 RST-BODY-2-Y       PIC 9(2).
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05 AUD-PLAYER            PIC X(2).
+    05 AUD-DIRECTION         PIC X.
+    05 AUD-HEAD-X            PIC 9(2).
+    05 AUD-HEAD-Y            PIC 9(2).
+    05 AUD-FOOD-EATEN        PIC X.
+    05 AUD-RESULT-LENGTH     PIC 9(2).
+FD  GAME-PARAMETERS-FILE.
+01  GAME-PARAMETERS-RECORD.
+    05 PARM-BOARD-WIDTH      PIC 9(2).
+    05 PARM-BOARD-HEIGHT     PIC 9(2).
+    05 PARM-LOOP-DELAY       PIC 9(4).
+    05 PARM-BOUNDARY-MODE    PIC X(4).
+FD  SUMMARY-REPORT-FILE.
+01  SUMMARY-REPORT-RECORD.
+    05 SUM-PLAYER-ID         PIC X(8).
+    05 SUM-SEP-1             PIC X.
+    05 SUM-FINAL-LENGTH      PIC 9(4).
+    05 SUM-SEP-2             PIC X.
+    05 SUM-ITERATIONS        PIC 9(6).
+    05 SUM-SEP-3             PIC X.
+    05 SUM-FOOD-EATEN        PIC 9(4).
 WORKING-STORAGE SECTION.
 01 SNAKE.
-   05 LENGTH PIC 9(2) VALUE 1.
-   05 BODY OCCURS 50 TIMES.
-      10 X PIC 9(2).
-      10 Y PIC 9(2).
+   05 SNAKE-LENGTH PIC 9(2) VALUE 1.
+   05 BODY OCCURS 50 TIMES INDEXED BY BODY-IDX.
+      10 BODY-X PIC 9(2).
+      10 BODY-Y PIC 9(2).
 01 FOOD.
-   05 X PIC 9(2).
-   05 Y PIC 9(2).
-01 DIRECTION PIC X.
-01 BOARD OCCURS 20 TIMES.
-   05 ROW OCCURS 20 TIMES.
+   05 FOOD-X PIC 9(2).
+   05 FOOD-Y PIC 9(2).
+   05 FOOD-KIND PIC X VALUE 'N'.
+   05 FOOD-EXPIRY PIC 9(4) VALUE 0.
+01 DIRECTION PIC X VALUE 'R'.
+
+*> --- Request 008: additional food types -----------------------------------
+01 WS-BONUS-FOOD-CHANCE-DIVISOR PIC 9(2) VALUE 5.
+01 WS-BONUS-FOOD-EXPIRY-CYCLES PIC 9(4) VALUE 15.
+01 WS-BONUS-FOOD-GROWTH PIC 9(2) VALUE 3.
+01 WS-FOOD-ROLL PIC 9(2).
+01 WS-FOOD-JUST-SPAWNED PIC X VALUE 'N'.
+
+*> --- Request 006: configurable board size and speed ----------------------
+01 WS-PARM-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-BOARD-WIDTH PIC 9(2) VALUE 20.
+01 WS-BOARD-HEIGHT PIC 9(2) VALUE 20.
+01 WS-LOOP-DELAY PIC 9(4) VALUE 0.
+01 WS-RANDOM-SEED PIC 9(8).
+
+*> --- Request 009: selectable wraparound boundary mode ---------------------
+01 WS-BOUNDARY-MODE PIC X(4) VALUE "WALL".
+
+01 BOARD OCCURS 1 TO 40 TIMES DEPENDING ON WS-BOARD-HEIGHT.
+   05 ROW OCCURS 1 TO 40 TIMES DEPENDING ON WS-BOARD-WIDTH.
       10 PIXEL PIC X VALUE '.'.
 01 GAME-OVER PIC X VALUE 'N'.
+01 I PIC 9(2).
+01 K PIC 9(2).
+01 PRINT-LINE PIC X(40).
+01 WS-RUN-MODE PIC X(8) VALUE SPACES.
+
+*> --- Request 001: unattended batch input mode ---------------------------
+01 WS-DQ-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-DQ-OPENED PIC X VALUE 'N'.
+01 WS-BATCH-EOF PIC X VALUE 'N'.
+
+*> --- Request 002: checkpoint/restart -------------------------------------
+01 WS-RST-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-RESUMED PIC X VALUE 'N'.
+01 WS-LOOP-COUNT PIC 9(6) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 5.
+
+*> --- Request 003: obstacle layer -----------------------------------------
+01 OBSTACLE-COUNT PIC 9(2) VALUE 5.
+01 OBSTACLE-TABLE.
+   05 OBSTACLE OCCURS 20 TIMES INDEXED BY OBSTACLE-IDX.
+      10 OBSTACLE-X PIC 9(2).
+      10 OBSTACLE-Y PIC 9(2).
+01 J PIC 9(2).
+
+*> --- Request 004: two-player head-to-head mode ---------------------------
+01 TWO-PLAYER-MODE PIC X VALUE 'N'.
+01 SNAKE-2.
+   05 SNAKE-2-LENGTH PIC 9(2) VALUE 1.
+   05 BODY-2 OCCURS 50 TIMES INDEXED BY BODY-2-IDX.
+      10 BODY-2-X PIC 9(2).
+      10 BODY-2-Y PIC 9(2).
+01 DIRECTION-2 PIC X VALUE 'L'.
+01 WS-PLAYER-2-ID PIC X(8) VALUE SPACES.
+
+*> --- Request 005: move-by-move audit log ---------------------------------
+01 WS-AUD-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-FOOD-EATEN-FLAG PIC X VALUE 'N'.
+01 WS-FOOD-EATEN-FLAG-2 PIC X VALUE 'N'.
+
+*> --- Request 007: end-of-game summary report ------------------------------
+01 WS-SUM-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-TOTAL-FOOD-EATEN PIC 9(4) VALUE 0.
+01 WS-TOTAL-FOOD-EATEN-2 PIC 9(4) VALUE 0.
+
+*> --- Request 000: high score persistence -------------------------------
+01 WS-PLAYER-ID PIC X(8) VALUE SPACES.
+01 WS-HS-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-HS-EOF PIC X VALUE 'N'.
+01 WS-HS-COUNT PIC 9(4) VALUE 0.
+01 HS-WORK-TABLE.
+   05 HS-WORK-ENTRY OCCURS 500 TIMES INDEXED BY HS-IDX.
+      10 HSW-PLAYER-ID PIC X(8).
+      10 HSW-DATE PIC 9(8).
+      10 HSW-TIME PIC 9(8).
+      10 HSW-SCORE PIC 9(4).
+01 HS-SWAP-ENTRY.
+   05 HSS-PLAYER-ID PIC X(8).
+   05 HSS-DATE PIC 9(8).
+   05 HSS-TIME PIC 9(8).
+   05 HSS-SCORE PIC 9(4).
+01 HS-J PIC 9(4).
+01 HS-K PIC 9(4).
+01 HS-TOP-N PIC 9(2) VALUE 10.
+
 PROCEDURE DIVISION.
-   PERFORM INITIALIZATION.
-   PERFORM GAME-LOOP UNTIL GAME-OVER = 'Y'.
-   STOP RUN.
+MAIN-LOGIC.
+    ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+    IF WS-RUN-MODE = 'REPORT'
+       PERFORM PRINT-TOP-TEN-HIGH-SCORES
+       STOP RUN
+    END-IF.
+    PERFORM INITIALIZATION.
+    PERFORM GAME-LOOP UNTIL GAME-OVER = 'Y'.
+    IF WS-DQ-OPENED = 'Y'
+       CLOSE DIRECTION-QUEUE-FILE
+    END-IF.
+    CLOSE AUDIT-FILE.
+    PERFORM CLEAR-CHECKPOINT.
+    PERFORM WRITE-HIGH-SCORE.
+    PERFORM WRITE-SUMMARY-REPORT.
+    STOP RUN.
 INITIALIZATION.
-   MOVE 10 TO SNAKE(BODY,1).X
-   MOVE 10 TO SNAKE(BODY,1).Y
-   MOVE 0 TO FOOD.X
-   MOVE 0 TO FOOD.Y
-   MOVE 1 TO LENGTH
-   MOVE 'R' TO DIRECTION
-   PERFORM DRAW-BOARD.
-   PERFORM DRAW-SNAKE.
-   PERFORM DRAW-FOOD.
+    PERFORM READ-GAME-PARAMETERS.
+    ACCEPT WS-RANDOM-SEED FROM TIME
+    COMPUTE I = FUNCTION RANDOM(WS-RANDOM-SEED)
+    ACCEPT TWO-PLAYER-MODE FROM ENVIRONMENT "SNAKE-TWO-PLAYER"
+    IF TWO-PLAYER-MODE NOT = 'Y'
+       MOVE 'N' TO TWO-PLAYER-MODE
+    END-IF
+    PERFORM RESUME-FROM-CHECKPOINT.
+    IF WS-RESUMED = 'N'
+       COMPUTE BODY-X(1) = WS-BOARD-WIDTH / 2
+       COMPUTE BODY-Y(1) = WS-BOARD-HEIGHT / 2
+       IF BODY-X(1) < 1
+          MOVE 1 TO BODY-X(1)
+       END-IF
+       IF BODY-Y(1) < 1
+          MOVE 1 TO BODY-Y(1)
+       END-IF
+       MOVE 1 TO SNAKE-LENGTH
+       MOVE 'R' TO DIRECTION
+       PERFORM SPAWN-FOOD
+       COMPUTE BODY-2-X(1) = WS-BOARD-WIDTH / 2
+       COMPUTE BODY-2-Y(1) = WS-BOARD-HEIGHT * 3 / 4
+       IF BODY-2-X(1) < 1
+          MOVE 1 TO BODY-2-X(1)
+       END-IF
+       IF BODY-2-Y(1) < 1
+          MOVE 1 TO BODY-2-Y(1)
+       END-IF
+       MOVE 1 TO SNAKE-2-LENGTH
+       MOVE 'L' TO DIRECTION-2
+    END-IF
+    ACCEPT WS-PLAYER-ID FROM ENVIRONMENT "SNAKE-PLAYER-ID"
+    IF WS-PLAYER-ID = SPACES
+       MOVE "PLAYER1" TO WS-PLAYER-ID
+    END-IF
+    ACCEPT WS-PLAYER-2-ID FROM ENVIRONMENT "SNAKE-PLAYER-ID-2"
+    IF WS-PLAYER-2-ID = SPACES
+       MOVE "PLAYER2" TO WS-PLAYER-2-ID
+    END-IF
+    IF WS-RUN-MODE = 'BATCH'
+       OPEN INPUT DIRECTION-QUEUE-FILE
+       IF WS-DQ-FILE-STATUS NOT = "00"
+          DISPLAY "ERROR: CANNOT OPEN DIRECTION QUEUE FILE - STATUS "
+             WS-DQ-FILE-STATUS
+          SET GAME-OVER TO 'Y'
+       ELSE
+          MOVE 'Y' TO WS-DQ-OPENED
+       END-IF
+    END-IF
+    IF WS-RESUMED = 'Y'
+       OPEN EXTEND AUDIT-FILE
+    ELSE
+       OPEN OUTPUT AUDIT-FILE
+    END-IF
+    PERFORM SEED-OBSTACLES.
+    PERFORM DRAW-BOARD.
+    PERFORM DRAW-OBSTACLES.
+    PERFORM DRAW-SNAKE.
+    IF TWO-PLAYER-MODE = 'Y'
+       PERFORM DRAW-SNAKE-2
+    END-IF
+    PERFORM DRAW-FOOD.
+    PERFORM PRINT-BOARD.
 GAME-LOOP.
-   PERFORM HANDLE-INPUT.
-   PERFORM MOVE-SNAKE.
-   PERFORM CHECK-COLLISIONS.
-   PERFORM DRAW-BOARD.
-   PERFORM DRAW-SNAKE.
-   PERFORM DRAW-FOOD.
+    PERFORM APPLY-LOOP-DELAY.
+    MOVE 'N' TO WS-FOOD-EATEN-FLAG
+    MOVE 'N' TO WS-FOOD-EATEN-FLAG-2
+    MOVE 'N' TO WS-FOOD-JUST-SPAWNED
+    PERFORM HANDLE-INPUT.
+    IF WS-BATCH-EOF NOT = 'Y'
+       PERFORM MOVE-SNAKE
+       IF TWO-PLAYER-MODE = 'Y'
+          PERFORM MOVE-SNAKE-2
+       END-IF
+       PERFORM CHECK-COLLISIONS
+       IF TWO-PLAYER-MODE = 'Y'
+          PERFORM CHECK-COLLISIONS-2
+          PERFORM CHECK-HEAD-TO-HEAD-COLLISION
+       END-IF
+       PERFORM WRITE-AUDIT-RECORD
+       IF TWO-PLAYER-MODE = 'Y'
+          PERFORM WRITE-AUDIT-RECORD-2
+       END-IF
+       PERFORM EXPIRE-FOOD-CHECK
+       PERFORM DRAW-BOARD
+       PERFORM DRAW-OBSTACLES
+       PERFORM DRAW-SNAKE
+       IF TWO-PLAYER-MODE = 'Y'
+          PERFORM DRAW-SNAKE-2
+       END-IF
+       PERFORM DRAW-FOOD
+       PERFORM PRINT-BOARD
+       ADD 1 TO WS-LOOP-COUNT
+       IF FUNCTION MOD(WS-LOOP-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+          PERFORM WRITE-CHECKPOINT
+       END-IF
+    END-IF.
 HANDLE-INPUT.
-   ACCEPT DIRECTION.
+    IF WS-RUN-MODE = 'BATCH'
+       READ DIRECTION-QUEUE-FILE
+          AT END
+             MOVE 'Y' TO WS-BATCH-EOF
+             SET GAME-OVER TO 'Y'
+          NOT AT END
+             MOVE DQ-DIRECTION-P1 TO DIRECTION
+             IF TWO-PLAYER-MODE = 'Y'
+                MOVE DQ-DIRECTION-P2 TO DIRECTION-2
+             END-IF
+       END-READ
+    ELSE
+       ACCEPT DIRECTION
+       IF TWO-PLAYER-MODE = 'Y'
+          ACCEPT DIRECTION-2
+       END-IF
+    END-IF.
 MOVE-SNAKE.
-   IF DIRECTION = 'R' THEN ADD 1 TO SNAKE(BODY,1).X
-   ELSE IF DIRECTION = 'L' THEN SUBTRACT 1 FROM SNAKE(BODY,1).X
-   ELSE IF DIRECTION = 'U' THEN ADD 1 TO SNAKE(BODY,1).Y
-   ELSE IF DIRECTION = 'D' THEN SUBTRACT 1 FROM SNAKE(BODY,1).Y
-   PERFORM MOVE-BODY.
+    IF DIRECTION = 'R' THEN ADD 1 TO BODY-X(1)
+    ELSE IF DIRECTION = 'L' THEN SUBTRACT 1 FROM BODY-X(1)
+    ELSE IF DIRECTION = 'U' THEN ADD 1 TO BODY-Y(1)
+    ELSE IF DIRECTION = 'D' THEN SUBTRACT 1 FROM BODY-Y(1)
+    END-IF
+    PERFORM MOVE-BODY.
 CHECK-COLLISIONS.
-   IF SNAKE(BODY,1).X < 1 OR SNAKE(BODY,1).X > 20
-      OR SNAKE(BODY,1).Y < 1 OR SNAKE(BODY,1).Y > 20
-      THEN SET GAME-OVER TO 'Y'
-   IF SNAKE(BODY,1).X = FOOD.X AND SNAKE(BODY,1).Y = FOOD.Y
-      THEN PERFORM EAT-FOOD.
-   PERFORM CHECK-SELF-COLLISION.
+    IF BODY-X(1) < 1 OR BODY-X(1) > WS-BOARD-WIDTH
+       OR BODY-Y(1) < 1 OR BODY-Y(1) > WS-BOARD-HEIGHT
+       IF WS-BOUNDARY-MODE = "WRAP"
+          PERFORM WRAP-BOUNDARY
+       ELSE
+          SET GAME-OVER TO 'Y'
+       END-IF
+    END-IF
+    IF BODY-X(1) = FOOD-X AND BODY-Y(1) = FOOD-Y
+       THEN PERFORM EAT-FOOD
+    END-IF
+    PERFORM CHECK-SELF-COLLISION.
+    PERFORM CHECK-OBSTACLE-COLLISION.
 EAT-FOOD.
-   ADD 1 TO LENGTH
-   COMPUTE FOOD.X = FUNCTION RANDOM(20)
-   COMPUTE FOOD.Y = FUNCTION RANDOM(20)
+    IF FOOD-KIND = 'B'
+       ADD WS-BONUS-FOOD-GROWTH TO SNAKE-LENGTH
+    ELSE
+       ADD 1 TO SNAKE-LENGTH
+    END-IF
+    ADD 1 TO WS-TOTAL-FOOD-EATEN
+    MOVE 'Y' TO WS-FOOD-EATEN-FLAG
+    PERFORM SPAWN-FOOD.
 CHECK-SELF-COLLISION.
-   COMPUTE I = 2
-   PERFORM UNTIL I > LENGTH
-      IF SNAKE(BODY,1).X = SNAKE(BODY,I).X AND SNAKE(BODY,1).Y = SNAKE(BODY,I).Y
-         THEN SET GAME-OVER TO 'Y'
-      ADD 1 TO I
-      END-PERFORM.
+    MOVE 2 TO I
+    PERFORM UNTIL I > SNAKE-LENGTH
+       IF BODY-X(1) = BODY-X(I) AND BODY-Y(1) = BODY-Y(I)
+          THEN SET GAME-OVER TO 'Y'
+       END-IF
+       ADD 1 TO I
+    END-PERFORM.
+CHECK-OBSTACLE-COLLISION.
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > OBSTACLE-COUNT
+       IF BODY-X(1) = OBSTACLE-X(J) AND BODY-Y(1) = OBSTACLE-Y(J)
+          THEN SET GAME-OVER TO 'Y'
+       END-IF
+    END-PERFORM.
+WRAP-BOUNDARY.
+    IF BODY-X(1) < 1
+       MOVE WS-BOARD-WIDTH TO BODY-X(1)
+    END-IF
+    IF BODY-X(1) > WS-BOARD-WIDTH
+       MOVE 1 TO BODY-X(1)
+    END-IF
+    IF BODY-Y(1) < 1
+       MOVE WS-BOARD-HEIGHT TO BODY-Y(1)
+    END-IF
+    IF BODY-Y(1) > WS-BOARD-HEIGHT
+       MOVE 1 TO BODY-Y(1)
+    END-IF.
 MOVE-BODY.
-   COMPUTE I = LENGTH
-   PERFORM UNTIL I < 2
-      MOVE SNAKE(BODY,I-1) TO SNAKE(BODY,I)
-      SUBTRACT 1 FROM I
+    MOVE SNAKE-LENGTH TO I
+    PERFORM UNTIL I < 2
+       MOVE BODY-X(I - 1) TO BODY-X(I)
+       MOVE BODY-Y(I - 1) TO BODY-Y(I)
+       SUBTRACT 1 FROM I
+    END-PERFORM.
+
+*> --- Request 004: two-player head-to-head mode ---------------------------
+MOVE-SNAKE-2.
+    IF DIRECTION-2 = 'R' THEN ADD 1 TO BODY-2-X(1)
+    ELSE IF DIRECTION-2 = 'L' THEN SUBTRACT 1 FROM BODY-2-X(1)
+    ELSE IF DIRECTION-2 = 'U' THEN ADD 1 TO BODY-2-Y(1)
+    ELSE IF DIRECTION-2 = 'D' THEN SUBTRACT 1 FROM BODY-2-Y(1)
+    END-IF
+    PERFORM MOVE-BODY-2.
+MOVE-BODY-2.
+    MOVE SNAKE-2-LENGTH TO I
+    PERFORM UNTIL I < 2
+       MOVE BODY-2-X(I - 1) TO BODY-2-X(I)
+       MOVE BODY-2-Y(I - 1) TO BODY-2-Y(I)
+       SUBTRACT 1 FROM I
+    END-PERFORM.
+CHECK-COLLISIONS-2.
+    IF BODY-2-X(1) < 1 OR BODY-2-X(1) > WS-BOARD-WIDTH
+       OR BODY-2-Y(1) < 1 OR BODY-2-Y(1) > WS-BOARD-HEIGHT
+       IF WS-BOUNDARY-MODE = "WRAP"
+          PERFORM WRAP-BOUNDARY-2
+       ELSE
+          SET GAME-OVER TO 'Y'
+       END-IF
+    END-IF
+    IF BODY-2-X(1) = FOOD-X AND BODY-2-Y(1) = FOOD-Y
+       THEN PERFORM EAT-FOOD-2
+    END-IF
+    PERFORM VARYING I FROM 2 BY 1 UNTIL I > SNAKE-2-LENGTH
+       IF BODY-2-X(1) = BODY-2-X(I) AND BODY-2-Y(1) = BODY-2-Y(I)
+          THEN SET GAME-OVER TO 'Y'
+       END-IF
+    END-PERFORM
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > OBSTACLE-COUNT
+       IF BODY-2-X(1) = OBSTACLE-X(J) AND BODY-2-Y(1) = OBSTACLE-Y(J)
+          THEN SET GAME-OVER TO 'Y'
+       END-IF
+    END-PERFORM.
+WRAP-BOUNDARY-2.
+    IF BODY-2-X(1) < 1
+       MOVE WS-BOARD-WIDTH TO BODY-2-X(1)
+    END-IF
+    IF BODY-2-X(1) > WS-BOARD-WIDTH
+       MOVE 1 TO BODY-2-X(1)
+    END-IF
+    IF BODY-2-Y(1) < 1
+       MOVE WS-BOARD-HEIGHT TO BODY-2-Y(1)
+    END-IF
+    IF BODY-2-Y(1) > WS-BOARD-HEIGHT
+       MOVE 1 TO BODY-2-Y(1)
+    END-IF.
+EAT-FOOD-2.
+    IF FOOD-KIND = 'B'
+       ADD WS-BONUS-FOOD-GROWTH TO SNAKE-2-LENGTH
+    ELSE
+       ADD 1 TO SNAKE-2-LENGTH
+    END-IF
+    ADD 1 TO WS-TOTAL-FOOD-EATEN-2
+    MOVE 'Y' TO WS-FOOD-EATEN-FLAG-2
+    PERFORM SPAWN-FOOD.
+CHECK-HEAD-TO-HEAD-COLLISION.
+    IF BODY-X(1) = BODY-2-X(1) AND BODY-Y(1) = BODY-2-Y(1)
+       THEN SET GAME-OVER TO 'Y'
+    END-IF
+    PERFORM VARYING I FROM 2 BY 1 UNTIL I > SNAKE-2-LENGTH
+       IF BODY-X(1) = BODY-2-X(I) AND BODY-Y(1) = BODY-2-Y(I)
+          THEN SET GAME-OVER TO 'Y'
+       END-IF
+    END-PERFORM
+    PERFORM VARYING I FROM 2 BY 1 UNTIL I > SNAKE-LENGTH
+       IF BODY-2-X(1) = BODY-X(I) AND BODY-2-Y(1) = BODY-Y(I)
+          THEN SET GAME-OVER TO 'Y'
+       END-IF
+    END-PERFORM.
+DRAW-SNAKE-2.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > SNAKE-2-LENGTH
+       IF BODY-2-X(I) >= 1 AND BODY-2-X(I) <= WS-BOARD-WIDTH
+          AND BODY-2-Y(I) >= 1 AND BODY-2-Y(I) <= WS-BOARD-HEIGHT
+          MOVE 'X' TO PIXEL(BODY-2-Y(I), BODY-2-X(I))
+       END-IF
+    END-PERFORM
+    IF BODY-2-X(1) >= 1 AND BODY-2-X(1) <= WS-BOARD-WIDTH
+       AND BODY-2-Y(1) >= 1 AND BODY-2-Y(1) <= WS-BOARD-HEIGHT
+       MOVE '&' TO PIXEL(BODY-2-Y(1), BODY-2-X(1))
+    END-IF.
+DRAW-BOARD.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BOARD-HEIGHT
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-BOARD-WIDTH
+          MOVE '.' TO PIXEL(I, K)
+       END-PERFORM
+    END-PERFORM.
+DRAW-SNAKE.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > SNAKE-LENGTH
+       IF BODY-X(I) >= 1 AND BODY-X(I) <= WS-BOARD-WIDTH
+          AND BODY-Y(I) >= 1 AND BODY-Y(I) <= WS-BOARD-HEIGHT
+          MOVE 'O' TO PIXEL(BODY-Y(I), BODY-X(I))
+       END-IF
+    END-PERFORM
+    IF BODY-X(1) >= 1 AND BODY-X(1) <= WS-BOARD-WIDTH
+       AND BODY-Y(1) >= 1 AND BODY-Y(1) <= WS-BOARD-HEIGHT
+       MOVE '@' TO PIXEL(BODY-Y(1), BODY-X(1))
+    END-IF.
+DRAW-FOOD.
+    IF FOOD-X >= 1 AND FOOD-X <= WS-BOARD-WIDTH
+       AND FOOD-Y >= 1 AND FOOD-Y <= WS-BOARD-HEIGHT
+       IF FOOD-KIND = 'B'
+          MOVE '$' TO PIXEL(FOOD-Y, FOOD-X)
+       ELSE
+          MOVE '*' TO PIXEL(FOOD-Y, FOOD-X)
+       END-IF
+    END-IF.
+PRINT-BOARD.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BOARD-HEIGHT
+       MOVE SPACES TO PRINT-LINE
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-BOARD-WIDTH
+          MOVE PIXEL(I, K) TO PRINT-LINE(K:1)
+       END-PERFORM
+       DISPLAY PRINT-LINE
+    END-PERFORM.
+
+*> --- Request 006: configurable board size and speed ----------------------
+READ-GAME-PARAMETERS.
+    MOVE 20 TO WS-BOARD-WIDTH
+    MOVE 20 TO WS-BOARD-HEIGHT
+    MOVE 0 TO WS-LOOP-DELAY
+    MOVE "WALL" TO WS-BOUNDARY-MODE
+    OPEN INPUT GAME-PARAMETERS-FILE
+    IF WS-PARM-FILE-STATUS = "00"
+       READ GAME-PARAMETERS-FILE
+          AT END
+             CONTINUE
+          NOT AT END
+             IF PARM-BOARD-WIDTH >= 1 AND PARM-BOARD-WIDTH <= 40
+                MOVE PARM-BOARD-WIDTH TO WS-BOARD-WIDTH
+             ELSE
+                DISPLAY "WARNING: PARM-BOARD-WIDTH " PARM-BOARD-WIDTH
+                   " OUT OF RANGE - USING " WS-BOARD-WIDTH
+             END-IF
+             IF PARM-BOARD-HEIGHT >= 1 AND PARM-BOARD-HEIGHT <= 40
+                MOVE PARM-BOARD-HEIGHT TO WS-BOARD-HEIGHT
+             ELSE
+                DISPLAY "WARNING: PARM-BOARD-HEIGHT " PARM-BOARD-HEIGHT
+                   " OUT OF RANGE - USING " WS-BOARD-HEIGHT
+             END-IF
+             MOVE PARM-LOOP-DELAY TO WS-LOOP-DELAY
+             IF PARM-BOUNDARY-MODE = "WRAP"
+                MOVE "WRAP" TO WS-BOUNDARY-MODE
+             END-IF
+       END-READ
+       CLOSE GAME-PARAMETERS-FILE
+    END-IF.
+APPLY-LOOP-DELAY.
+    IF WS-LOOP-DELAY > 0
+       CALL "C$SLEEP" USING WS-LOOP-DELAY
+    END-IF.
+
+*> --- Request 008: additional food types -----------------------------------
+SPAWN-FOOD.
+    COMPUTE FOOD-X = FUNCTION RANDOM * WS-BOARD-WIDTH + 1
+    COMPUTE FOOD-Y = FUNCTION RANDOM * WS-BOARD-HEIGHT + 1
+    COMPUTE WS-FOOD-ROLL = FUNCTION RANDOM * WS-BONUS-FOOD-CHANCE-DIVISOR
+    IF WS-FOOD-ROLL = 0
+       MOVE 'B' TO FOOD-KIND
+       MOVE WS-BONUS-FOOD-EXPIRY-CYCLES TO FOOD-EXPIRY
+    ELSE
+       MOVE 'N' TO FOOD-KIND
+       MOVE 0 TO FOOD-EXPIRY
+    END-IF
+    MOVE 'Y' TO WS-FOOD-JUST-SPAWNED.
+EXPIRE-FOOD-CHECK.
+    IF FOOD-KIND = 'B' AND WS-FOOD-JUST-SPAWNED = 'N'
+       SUBTRACT 1 FROM FOOD-EXPIRY
+       IF FOOD-EXPIRY <= 0
+          PERFORM SPAWN-FOOD
+       END-IF
+    END-IF.
+
+*> --- Request 007: end-of-game summary report ------------------------------
+WRITE-SUMMARY-REPORT.
+    OPEN EXTEND SUMMARY-REPORT-FILE
+    IF WS-SUM-FILE-STATUS = "35"
+       OPEN OUTPUT SUMMARY-REPORT-FILE
+       CLOSE SUMMARY-REPORT-FILE
+       OPEN EXTEND SUMMARY-REPORT-FILE
+    END-IF
+    MOVE WS-PLAYER-ID TO SUM-PLAYER-ID
+    MOVE SPACE TO SUM-SEP-1 SUM-SEP-2 SUM-SEP-3
+    MOVE SNAKE-LENGTH TO SUM-FINAL-LENGTH
+    MOVE WS-LOOP-COUNT TO SUM-ITERATIONS
+    MOVE WS-TOTAL-FOOD-EATEN TO SUM-FOOD-EATEN
+    WRITE SUMMARY-REPORT-RECORD
+    IF WS-SUM-FILE-STATUS NOT = "00"
+       DISPLAY "WARNING: SUMMARY NOT SAVED FOR " SUM-PLAYER-ID
+          " - FILE STATUS " WS-SUM-FILE-STATUS
+    END-IF
+    DISPLAY "GAME OVER - PLAYER " SUM-PLAYER-ID
+    DISPLAY "FINAL LENGTH: " SUM-FINAL-LENGTH
+    DISPLAY "ITERATIONS SURVIVED: " SUM-ITERATIONS
+    DISPLAY "FOOD EATEN: " SUM-FOOD-EATEN
+    IF TWO-PLAYER-MODE = 'Y'
+       MOVE WS-PLAYER-2-ID TO SUM-PLAYER-ID
+       MOVE SPACE TO SUM-SEP-1 SUM-SEP-2 SUM-SEP-3
+       MOVE SNAKE-2-LENGTH TO SUM-FINAL-LENGTH
+       MOVE WS-LOOP-COUNT TO SUM-ITERATIONS
+       MOVE WS-TOTAL-FOOD-EATEN-2 TO SUM-FOOD-EATEN
+       WRITE SUMMARY-REPORT-RECORD
+       IF WS-SUM-FILE-STATUS NOT = "00"
+          DISPLAY "WARNING: SUMMARY NOT SAVED FOR " SUM-PLAYER-ID
+             " - FILE STATUS " WS-SUM-FILE-STATUS
+       END-IF
+       DISPLAY "GAME OVER - PLAYER " SUM-PLAYER-ID
+       DISPLAY "FINAL LENGTH: " SUM-FINAL-LENGTH
+       DISPLAY "ITERATIONS SURVIVED: " SUM-ITERATIONS
+       DISPLAY "FOOD EATEN: " SUM-FOOD-EATEN
+    END-IF
+    CLOSE SUMMARY-REPORT-FILE.
+
+*> --- Request 005: move-by-move audit log ---------------------------------
+WRITE-AUDIT-RECORD.
+    MOVE "P1" TO AUD-PLAYER
+    MOVE DIRECTION TO AUD-DIRECTION
+    MOVE BODY-X(1) TO AUD-HEAD-X
+    MOVE BODY-Y(1) TO AUD-HEAD-Y
+    MOVE WS-FOOD-EATEN-FLAG TO AUD-FOOD-EATEN
+    MOVE SNAKE-LENGTH TO AUD-RESULT-LENGTH
+    WRITE AUDIT-RECORD.
+WRITE-AUDIT-RECORD-2.
+    MOVE "P2" TO AUD-PLAYER
+    MOVE DIRECTION-2 TO AUD-DIRECTION
+    MOVE BODY-2-X(1) TO AUD-HEAD-X
+    MOVE BODY-2-Y(1) TO AUD-HEAD-Y
+    MOVE WS-FOOD-EATEN-FLAG-2 TO AUD-FOOD-EATEN
+    MOVE SNAKE-2-LENGTH TO AUD-RESULT-LENGTH
+    WRITE AUDIT-RECORD.
+
+*> --- Request 003: obstacle layer -----------------------------------------
+SEED-OBSTACLES.
+    COMPUTE OBSTACLE-X(1) = WS-BOARD-WIDTH * 5 / 20
+    COMPUTE OBSTACLE-Y(1) = WS-BOARD-HEIGHT * 5 / 20
+    COMPUTE OBSTACLE-X(2) = WS-BOARD-WIDTH * 15 / 20
+    COMPUTE OBSTACLE-Y(2) = WS-BOARD-HEIGHT * 15 / 20
+    COMPUTE OBSTACLE-X(3) = WS-BOARD-WIDTH * 5 / 20
+    COMPUTE OBSTACLE-Y(3) = WS-BOARD-HEIGHT * 15 / 20
+    COMPUTE OBSTACLE-X(4) = WS-BOARD-WIDTH * 15 / 20
+    COMPUTE OBSTACLE-Y(4) = WS-BOARD-HEIGHT * 5 / 20
+    COMPUTE OBSTACLE-X(5) = WS-BOARD-WIDTH * 10 / 20
+    COMPUTE OBSTACLE-Y(5) = WS-BOARD-HEIGHT * 3 / 20
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > OBSTACLE-COUNT
+       IF OBSTACLE-X(J) < 1
+          MOVE 1 TO OBSTACLE-X(J)
+       END-IF
+       IF OBSTACLE-Y(J) < 1
+          MOVE 1 TO OBSTACLE-Y(J)
+       END-IF
+    END-PERFORM.
+DRAW-OBSTACLES.
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > OBSTACLE-COUNT
+       IF OBSTACLE-X(J) >= 1 AND OBSTACLE-X(J) <= WS-BOARD-WIDTH
+          AND OBSTACLE-Y(J) >= 1 AND OBSTACLE-Y(J) <= WS-BOARD-HEIGHT
+          MOVE '#' TO PIXEL(OBSTACLE-Y(J), OBSTACLE-X(J))
+       END-IF
+    END-PERFORM.
+
+*> --- Request 002: checkpoint/restart -------------------------------------
+RESUME-FROM-CHECKPOINT.
+    MOVE 'N' TO WS-RESUMED
+    OPEN INPUT RESTART-FILE
+    IF WS-RST-FILE-STATUS = "00"
+       READ RESTART-FILE
+          AT END
+             CONTINUE
+          NOT AT END
+             MOVE RST-SNAKE-LENGTH TO SNAKE-LENGTH
+             MOVE RST-FOOD-X TO FOOD-X
+             MOVE RST-FOOD-Y TO FOOD-Y
+             MOVE RST-FOOD-KIND TO FOOD-KIND
+             MOVE RST-FOOD-EXPIRY TO FOOD-EXPIRY
+             MOVE RST-DIRECTION TO DIRECTION
+             MOVE RST-TWO-PLAYER-MODE TO TWO-PLAYER-MODE
+             MOVE RST-SNAKE-2-LENGTH TO SNAKE-2-LENGTH
+             MOVE RST-DIRECTION-2 TO DIRECTION-2
+             MOVE RST-LOOP-COUNT TO WS-LOOP-COUNT
+             MOVE RST-TOTAL-FOOD-EATEN TO WS-TOTAL-FOOD-EATEN
+             MOVE RST-TOTAL-FOOD-EATEN-2 TO WS-TOTAL-FOOD-EATEN-2
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > SNAKE-LENGTH
+                MOVE RST-BODY-X(I) TO BODY-X(I)
+                MOVE RST-BODY-Y(I) TO BODY-Y(I)
+             END-PERFORM
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > SNAKE-2-LENGTH
+                MOVE RST-BODY-2-X(I) TO BODY-2-X(I)
+                MOVE RST-BODY-2-Y(I) TO BODY-2-Y(I)
+             END-PERFORM
+             MOVE 'Y' TO WS-RESUMED
+       END-READ
+       CLOSE RESTART-FILE
+    END-IF.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT RESTART-FILE
+    CLOSE RESTART-FILE.
+WRITE-CHECKPOINT.
+    INITIALIZE RESTART-RECORD
+    MOVE SNAKE-LENGTH TO RST-SNAKE-LENGTH
+    MOVE FOOD-X TO RST-FOOD-X
+    MOVE FOOD-Y TO RST-FOOD-Y
+    MOVE FOOD-KIND TO RST-FOOD-KIND
+    MOVE FOOD-EXPIRY TO RST-FOOD-EXPIRY
+    MOVE DIRECTION TO RST-DIRECTION
+    MOVE TWO-PLAYER-MODE TO RST-TWO-PLAYER-MODE
+    MOVE SNAKE-2-LENGTH TO RST-SNAKE-2-LENGTH
+    MOVE DIRECTION-2 TO RST-DIRECTION-2
+    MOVE WS-LOOP-COUNT TO RST-LOOP-COUNT
+    MOVE WS-TOTAL-FOOD-EATEN TO RST-TOTAL-FOOD-EATEN
+    MOVE WS-TOTAL-FOOD-EATEN-2 TO RST-TOTAL-FOOD-EATEN-2
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > SNAKE-LENGTH
+       MOVE BODY-X(I) TO RST-BODY-X(I)
+       MOVE BODY-Y(I) TO RST-BODY-Y(I)
+    END-PERFORM
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > SNAKE-2-LENGTH
+       MOVE BODY-2-X(I) TO RST-BODY-2-X(I)
+       MOVE BODY-2-Y(I) TO RST-BODY-2-Y(I)
+    END-PERFORM
+    OPEN OUTPUT RESTART-FILE
+    WRITE RESTART-RECORD
+    IF WS-RST-FILE-STATUS NOT = "00"
+       DISPLAY "WARNING: CHECKPOINT NOT SAVED - FILE STATUS "
+          WS-RST-FILE-STATUS
+    END-IF
+    CLOSE RESTART-FILE.
+
+*> --- Request 000: high score persistence --------------------------------
+WRITE-HIGH-SCORE.
+    OPEN EXTEND HIGH-SCORE-FILE
+    IF WS-HS-FILE-STATUS = "35"
+       OPEN OUTPUT HIGH-SCORE-FILE
+       CLOSE HIGH-SCORE-FILE
+       OPEN EXTEND HIGH-SCORE-FILE
+    END-IF
+    MOVE WS-PLAYER-ID TO HS-PLAYER-ID
+    ACCEPT HS-DATE FROM DATE YYYYMMDD
+    ACCEPT HS-TIME FROM TIME
+    MOVE SNAKE-LENGTH TO HS-SCORE
+    WRITE HIGH-SCORE-RECORD
+    IF WS-HS-FILE-STATUS NOT = "00"
+       DISPLAY "WARNING: HIGH SCORE NOT SAVED FOR " WS-PLAYER-ID
+          " - FILE STATUS " WS-HS-FILE-STATUS
+    END-IF
+    IF TWO-PLAYER-MODE = 'Y'
+       MOVE WS-PLAYER-2-ID TO HS-PLAYER-ID
+       ACCEPT HS-DATE FROM DATE YYYYMMDD
+       ACCEPT HS-TIME FROM TIME
+       MOVE SNAKE-2-LENGTH TO HS-SCORE
+       WRITE HIGH-SCORE-RECORD
+       IF WS-HS-FILE-STATUS NOT = "00"
+          DISPLAY "WARNING: HIGH SCORE NOT SAVED FOR " WS-PLAYER-ID
+             " - FILE STATUS " WS-HS-FILE-STATUS
+       END-IF
+    END-IF
+    CLOSE HIGH-SCORE-FILE.
+PRINT-TOP-TEN-HIGH-SCORES.
+    MOVE 0 TO WS-HS-COUNT
+    MOVE 'N' TO WS-HS-EOF
+    OPEN INPUT HIGH-SCORE-FILE
+    IF WS-HS-FILE-STATUS = "35"
+       DISPLAY "NO HIGH SCORE RECORDS ON FILE"
+    ELSE
+       PERFORM UNTIL WS-HS-EOF = 'Y' OR WS-HS-COUNT >= 500
+          READ HIGH-SCORE-FILE
+             AT END MOVE 'Y' TO WS-HS-EOF
+             NOT AT END
+                ADD 1 TO WS-HS-COUNT
+                MOVE HS-PLAYER-ID TO HSW-PLAYER-ID(WS-HS-COUNT)
+                MOVE HS-DATE TO HSW-DATE(WS-HS-COUNT)
+                MOVE HS-TIME TO HSW-TIME(WS-HS-COUNT)
+                MOVE HS-SCORE TO HSW-SCORE(WS-HS-COUNT)
+          END-READ
+       END-PERFORM
+       IF WS-HS-EOF NOT = 'Y'
+          DISPLAY "WARNING: MORE THAN 500 HIGH SCORE RECORDS ON FILE"
+             " - REPORT TRUNCATED TO THE FIRST 500"
+       END-IF
+       CLOSE HIGH-SCORE-FILE
+       PERFORM VARYING HS-J FROM 1 BY 1 UNTIL HS-J > WS-HS-COUNT
+          PERFORM VARYING HS-K FROM 1 BY 1 UNTIL HS-K > WS-HS-COUNT - HS-J
+             IF HSW-SCORE(HS-K) < HSW-SCORE(HS-K + 1)
+                MOVE HS-WORK-ENTRY(HS-K) TO HS-SWAP-ENTRY
+                MOVE HS-WORK-ENTRY(HS-K + 1) TO HS-WORK-ENTRY(HS-K)
+                MOVE HS-SWAP-ENTRY TO HS-WORK-ENTRY(HS-K + 1)
+             END-IF
+          END-PERFORM
+       END-PERFORM
+       DISPLAY "TOP " HS-TOP-N " HIGH SCORES"
+       PERFORM VARYING HS-J FROM 1 BY 1
+          UNTIL HS-J > WS-HS-COUNT OR HS-J > HS-TOP-N
+          DISPLAY HS-J " " HSW-PLAYER-ID(HS-J) " "
+             HSW-DATE(HS-J) " " HSW-SCORE(HS-J)
+       END-PERFORM
+    END-IF.
